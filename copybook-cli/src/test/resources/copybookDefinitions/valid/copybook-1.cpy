@@ -25,5 +25,17 @@
             06  STJ002-AA-APE      PIC  9(02).
             06  STJ002-MM-APE      PIC  9(02).
             06  STJ002-DD-APE      PIC  9(02).
+        04  STJ002-FECAPE-AAAAMMDD PIC  9(08).
+        04  STJ002-FECAPE-VALIDA  PIC  X(01).
+            88  STJ002-FECAPE-ES-VALIDA   VALUE 'S'.
+            88  STJ002-FECAPE-NO-VALIDA   VALUE 'N'.
         04  STJ002-RESTRICC-RETIRO PIC  X(01).
-        04  STJ002-ST-FILLER2      PIC  X(52).
+        04  STJ002-RESTRICC-RETIRO-CD PIC  X(02).
+            88  STJ002-RESTR-SIN-RESTRICCION VALUE '00'.
+            88  STJ002-RESTR-ORDEN-JUDICIAL  VALUE '01'.
+            88  STJ002-RESTR-FRAUDE          VALUE '02'.
+            88  STJ002-RESTR-INACTIVA        VALUE '03'.
+            88  STJ002-RESTR-EMBARGO         VALUE '04'.
+            88  STJ002-RESTR-OTRA            VALUE '99'.
+        04  STJ002-RESTRICC-RETIRO-DESC PIC X(30).
+        04  STJ002-ST-FILLER2      PIC  X(20).
