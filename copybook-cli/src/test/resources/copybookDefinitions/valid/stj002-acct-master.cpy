@@ -0,0 +1,6 @@
+01  STJ002-ACCT-MASTER-RECORD.
+    02  STJ002-ACCTM-ACCT         PIC  X(14).
+    02  STJ002-ACCTM-STATUS       PIC  X(01).
+        88  STJ002-ACCTM-ACTIVE   VALUE 'A'.
+        88  STJ002-ACCTM-INACTIVE VALUE 'I'.
+    02  STJ002-ACCTM-FILLER       PIC  X(15).
