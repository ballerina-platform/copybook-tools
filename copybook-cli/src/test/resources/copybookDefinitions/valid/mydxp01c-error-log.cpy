@@ -0,0 +1,15 @@
+      *****************************************************************
+      ** MYDX-ERROR-LOG-RECORD                                       **
+      ** SUPPRESSED-ERROR AUDIT LOG WRITTEN BY MYDXP01C WHENEVER      **
+      ** THE NUMBER OF VALIDATION ERRORS FOR A PLAN ENQUIRY EXCEEDS   **
+      ** THE 8-ENTRY ERROR-DETAILS TABLE ON DFHCOMMAREA. EACH RECORD  **
+      ** CAPTURES ONE ERROR THAT COULD NOT BE RETURNED TO THE CALLER. **
+      *****************************************************************
+       01 MYDX-ERROR-LOG-RECORD.
+          05 MYDX-ERRLOG-LOG-DATE                       PIC X(08).
+          05 MYDX-ERRLOG-LOG-TIME                       PIC X(06).
+          05 MYDX-ERRLOG-CORRELID                       PIC X(48).
+          05 MYDX-ERRLOG-POL-NO                         PIC X(10).
+          05 MYDX-ERRLOG-ERROR-CODE                     PIC 9(04).
+          05 MYDX-ERRLOG-ERROR-SEQUENCE                 PIC 9(02).
+          05 MYDX-ERRLOG-ERROR-CONTEXT-TEXT             PIC X(20).
