@@ -0,0 +1,13 @@
+      * DEPOSIT-SIDE CLIENT IDENTITY EXTRACT, KEYED BY THE SAME CLIENT-
+      * IDENTIFY NUMBER CARRIED ON THE MYDXP01C POLICY SIDE (SEE
+      * MYDX-CLIENT-XREF-RECORD). WRITTEN IN WHATEVER ORDER ITS
+      * PRODUCING JOB EMITS ACCOUNTS IN - NOT SORTED BY
+      * STJ002-XREF-CLIENT-ID. XREFB01 SORTS THIS EXTRACT ITSELF
+      * BEFORE THE MATCH-MERGE, SO ORDERING HERE IS NOT A CONTRACT
+      * THIS FILE'S PRODUCER HAS TO HONOUR.
+       01 STJ002-CLIENT-XREF-RECORD.
+          02  STJ002-XREF-CLIENT-ID        PIC  9(09).
+          02  STJ002-XREF-ACCT             PIC  X(14).
+          02  STJ002-XREF-SURNAME          PIC  X(40).
+          02  STJ002-XREF-FIRST-NAME       PIC  X(40).
+          02  STJ002-XREF-DOB              PIC  X(08).
