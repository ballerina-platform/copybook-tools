@@ -0,0 +1,17 @@
+      *****************************************************************
+      ** MYDX-REFER-WORKLIST-RECORD                                  **
+      ** ONE ENTRY PER PLAN WHERE ANY *-CALC-CD FIELD ON A MYDXP01C   **
+      ** ENQUIRY RESOLVED TO 88 REFER. BUILT BY MYDXB01C FOR THE      **
+      ** CLAIMS-ASSESSMENT TEAM'S DAILY MANUAL-REVIEW WORKLIST.       **
+      *****************************************************************
+       01 MYDX-REFER-WORKLIST-RECORD.
+          05 MYDX-REFWL-EXTRACT-DATE                    PIC X(08).
+          05 MYDX-REFWL-POL-NO                          PIC X(10).
+          05 MYDX-REFWL-SYS-CD                          PIC X(03).
+          05 MYDX-REFWL-PLAN-CLASS-CD                   PIC X(02).
+             88 MYDX-REFWL-CONVENTIONAL                 VALUE 'CV'.
+             88 MYDX-REFWL-IL                            VALUE 'IL'.
+             88 MYDX-REFWL-UL                            VALUE 'UL'.
+             88 MYDX-REFWL-SUPER                         VALUE 'SA'.
+          05 MYDX-REFWL-REFER-FIELD-NAME                PIC X(30).
+          05 MYDX-REFWL-REFER-CD-VALUE                  PIC X(01).
