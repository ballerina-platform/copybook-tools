@@ -0,0 +1,15 @@
+      *****************************************************************
+      ** MYDX-CLIENT-XREF-RECORD                                     **
+      ** POLICY-SIDE CLIENT IDENTITY EXTRACT BUILT BY MYDXB03C FROM   **
+      ** THE POLICY OWNER ENTRY (PLAN-CLIENT-DETAIL1 (1)) ON EACH     **
+      ** MYDXP01C ENQUIRY. ENTRIES ARE WRITTEN IN ENQUIRY-LOG ORDER,  **
+      ** NOT SORTED BY MYDX-XREF-CLIENT-ID. XREFB01 SORTS THIS        **
+      ** EXTRACT ITSELF BEFORE THE MATCH-MERGE, SO ORDERING HERE IS   **
+      ** NOT A CONTRACT MYDXB03C HAS TO HONOUR.                       **
+      *****************************************************************
+       01 MYDX-CLIENT-XREF-RECORD.
+          02  MYDX-XREF-CLIENT-ID          PIC  9(09).
+          02  MYDX-XREF-POL-NO             PIC  X(10).
+          02  MYDX-XREF-SURNAME            PIC  X(40).
+          02  MYDX-XREF-FIRST-NAME         PIC  X(40).
+          02  MYDX-XREF-DOB                PIC  X(08).
