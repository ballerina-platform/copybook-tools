@@ -0,0 +1,11 @@
+01  STJ002-RECON-RECORD.
+    02  STJ002-RECON-RUN-DATE     PIC  9(08).
+    02  STJ002-RECON-ACCT         PIC  X(14).
+    02  STJ002-RECON-CODPRD       PIC  X(03).
+    02  STJ002-RECON-SALDIS       PIC  9(13)V99.
+    02  STJ002-RECON-SALCON       PIC S9(13)V99.
+    02  STJ002-RECON-DIFERENCIA   PIC S9(13)V99.
+    02  STJ002-RECON-FLAG         PIC  X(01).
+        88  STJ002-RECON-DIVERGENTE VALUE 'D'.
+        88  STJ002-RECON-CONFORME   VALUE ' '.
+    02  STJ002-RECON-CODRET       PIC  9(04).
