@@ -0,0 +1,15 @@
+      *****************************************************************
+      ** MYDX-HOP-LOG-RECORD                                         **
+      ** MQ HOP-TRACE AUDIT LOG WRITTEN BY MYDXP01C FOR EVERY ENTRY   **
+      ** IN MI-HDR-REPLYSTACK ON A REQUEST, SO EACH LEG OF A MULTI-   **
+      ** HOP ROUTE CAN BE CROSS-REFERENCED AGAINST MI-HDR-CORRELID    **
+      ** AFTER THE FACT, EVEN THOUGH DFHCOMMAREA ONLY EVER CARRIES    **
+      ** THE CURRENT REQUEST'S OWN STACK.                             **
+      *****************************************************************
+       01 MYDX-HOP-LOG-RECORD.
+          05 MYDX-HOPLOG-LOG-DATE                       PIC X(08).
+          05 MYDX-HOPLOG-LOG-TIME                       PIC X(06).
+          05 MYDX-HOPLOG-CORRELID                       PIC X(48).
+          05 MYDX-HOPLOG-HOP-SEQ-NUM                    PIC 9(02).
+          05 MYDX-HOPLOG-REPLYQMGR                      PIC X(48).
+          05 MYDX-HOPLOG-REPLYQUEUE                     PIC X(48).
