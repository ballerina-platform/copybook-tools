@@ -0,0 +1,21 @@
+      *****************************************************************
+      ** XREF-DISCREPANCY-RECORD                                     **
+      ** WRITTEN BY XREFB01 FOR EVERY CLIENT-ID MATCHED ON BOTH THE   **
+      ** DEPOSIT (STJ002) AND POLICY (MYDXP01C) SIDES WHOSE SURNAME,  **
+      ** FIRST NAME OR DATE OF BIRTH DO NOT AGREE.                    **
+      *****************************************************************
+       01 XREF-DISCREPANCY-RECORD.
+          02  XREF-DISC-RUN-DATE           PIC  9(08).
+          02  XREF-DISC-CLIENT-ID          PIC  9(09).
+          02  XREF-DISC-ACCT               PIC  X(14).
+          02  XREF-DISC-POL-NO             PIC  X(10).
+          02  XREF-DISC-STJ002-SURNAME     PIC  X(40).
+          02  XREF-DISC-MYDXP01C-SURNAME   PIC  X(40).
+          02  XREF-DISC-STJ002-FIRST-NAME  PIC  X(40).
+          02  XREF-DISC-MYDXP01C-FIRST-NAME PIC X(40).
+          02  XREF-DISC-STJ002-DOB         PIC  X(08).
+          02  XREF-DISC-MYDXP01C-DOB       PIC  X(08).
+          02  XREF-DISC-REASON-IND         PIC  X(01).
+              88  XREF-DISC-NAME-MISMATCH  VALUE 'N'.
+              88  XREF-DISC-DOB-MISMATCH   VALUE 'D'.
+              88  XREF-DISC-BOTH-MISMATCH  VALUE 'B'.
