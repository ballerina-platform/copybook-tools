@@ -0,0 +1,401 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. XREFB01.
+000120 AUTHOR. RETAIL-BANKING-DATA-CENTRE.
+000130 INSTALLATION. RETAIL-BANKING-DATA-CENTRE.
+000140 DATE-WRITTEN. 09-AUG-2026.
+000150 DATE-COMPILED. 09-AUG-2026.
+000160*
+000170* MODIFICATION HISTORY
+000180*  DATE         BY       DESCRIPTION
+000190*  09AUG2026    RCN      CREATE - NIGHTLY STJ002/MYDXP01C CLIENT
+000200*                        CROSS-REFERENCE EXTRACT
+000205*  09AUG2026    RCN      SORT BOTH EXTRACTS ASCENDING ON CLIENT-ID
+000206*                        BEFORE THE MATCH-MERGE (NEITHER FEEDER
+000207*                        JOB IS GUARANTEED TO HAND US SORTED
+000208*                        OUTPUT) AND HOLD EVERY SAME-KEY RECORD ON
+000209*                        BOTH SIDES SO A CLIENT WITH MULTIPLE
+000210*                        ACCOUNTS OR POLICIES IS FULLY CROSS
+000211*                        COMPARED INSTEAD OF JUST ITS FIRST PAIR
+000212*
+000220*
+000230* XREFB01 MATCH-MERGES THE DEPOSIT-SIDE CLIENT EXTRACT
+000240* (STJ002-CLIENT-XREF-RECORD, BUILT FROM THE DEPOSIT CLIENT
+000250* MASTER) AGAINST THE POLICY-SIDE CLIENT EXTRACT
+000260* (MYDX-CLIENT-XREF-RECORD, BUILT BY MYDXB03C). BOTH EXTRACTS
+000265* ARRIVE IN WHATEVER ORDER THEIR OWN FEEDER JOB PRODUCED THEM IN,
+000266* SO XREFB01 SORTS EACH ONE ITSELF, ASCENDING BY THE SHARED
+000267* CLIENT-IDENTIFY NUMBER, BEFORE THE MATCH-MERGE RUNS. FOR EVERY
+000270* CLIENT-ID PRESENT ON BOTH SIDES, EVERY DEPOSIT-SIDE RECORD AT
+000271* THAT KEY IS COMPARED AGAINST EVERY POLICY-SIDE RECORD AT THAT
+000272* KEY (A CLIENT CAN HOLD SEVERAL ACCOUNTS OR SEVERAL POLICIES) ON
+000280* SURNAME, FIRST NAME AND DATE OF BIRTH; ANY DISAGREEMENT IS
+000290* WRITTEN TO THE DISCREPANCY EXTRACT SO THE RECONCILIATION GAP
+000300* BETWEEN A CUSTOMER'S BANK ACCOUNT AND POLICY RECORDS IS CAUGHT
+000310* BY THE NIGHTLY RUN INSTEAD OF BY A CUSTOMER COMPLAINT.
+000320* CLIENT-IDS PRESENT ON ONLY ONE SIDE ARE NOT A DATA DISCREPANCY
+000330* BY THEMSELVES (NOT EVERY DEPOSIT CUSTOMER HOLDS A POLICY, AND
+000340* VICE VERSA) AND ARE SKIPPED WITHOUT BEING REPORTED.
+000350*
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT ACCTXREF ASSIGN TO ACCTXREF
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-ACCTXREF-STATUS.
+000432     SELECT ACCTSRT  ASSIGN TO ACCTSRT
+000434         ORGANIZATION IS LINE SEQUENTIAL
+000436         FILE STATUS IS WS-ACCTSRT-STATUS.
+000438     SELECT SORTACCT ASSIGN TO SORTACCT.
+000440     SELECT POLXREF  ASSIGN TO POLXREF
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-POLXREF-STATUS.
+000462     SELECT POLSRT   ASSIGN TO POLSRT
+000464         ORGANIZATION IS LINE SEQUENTIAL
+000466         FILE STATUS IS WS-POLSRT-STATUS.
+000468     SELECT SORTPOL  ASSIGN TO SORTPOL.
+000470     SELECT XREFRPT  ASSIGN TO XREFRPT
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-XREFRPT-STATUS.
+
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  ACCTXREF
+000530     RECORDING MODE IS F.
+000540 COPY "stj002-client-xref.cpy".
+
+000550 SD  SORTACCT.
+000560 01  SORT-ACCT-RECORD.
+000570     05  SORT-ACCT-CLIENT-ID           PIC 9(09).
+000580     05  FILLER                        PIC X(102).
+
+000590 FD  ACCTSRT
+000600     RECORDING MODE IS F.
+000610 01  ACCTSRT-RECORD.
+000620     05  ACCTSRT-CLIENT-ID             PIC 9(09).
+000630     05  ACCTSRT-ACCT                  PIC X(14).
+000640     05  ACCTSRT-SURNAME               PIC X(40).
+000650     05  ACCTSRT-FIRST-NAME            PIC X(40).
+000660     05  ACCTSRT-DOB                   PIC X(08).
+
+000670 FD  POLXREF
+000680     RECORDING MODE IS F.
+000690 COPY "mydxp01c-client-xref.cpy".
+
+000700 SD  SORTPOL.
+000710 01  SORT-POL-RECORD.
+000720     05  SORT-POL-CLIENT-ID            PIC 9(09).
+000730     05  FILLER                        PIC X(98).
+
+000740 FD  POLSRT
+000750     RECORDING MODE IS F.
+000760 01  POLSRT-RECORD.
+000770     05  POLSRT-CLIENT-ID              PIC 9(09).
+000780     05  POLSRT-POL-NO                 PIC X(10).
+000790     05  POLSRT-SURNAME                PIC X(40).
+000800     05  POLSRT-FIRST-NAME             PIC X(40).
+000810     05  POLSRT-DOB                    PIC X(08).
+
+000820 FD  XREFRPT
+000830     RECORDING MODE IS F.
+000840 COPY "xref-discrepancy-record.cpy".
+
+000850 WORKING-STORAGE SECTION.
+000860 77  WS-ACCTXREF-STATUS        PIC X(02) VALUE SPACES.
+000870 77  WS-ACCTSRT-STATUS         PIC X(02) VALUE SPACES.
+000880 77  WS-POLXREF-STATUS         PIC X(02) VALUE SPACES.
+000890 77  WS-POLSRT-STATUS          PIC X(02) VALUE SPACES.
+000900 77  WS-XREFRPT-STATUS         PIC X(02) VALUE SPACES.
+000910 77  XREFB01-MATCHED-CNT       PIC 9(09) COMP VALUE ZERO.
+000920 77  XREFB01-DISCREP-CNT       PIC 9(09) COMP VALUE ZERO.
+000930 77  XREFB01-GROUP-KEY         PIC 9(09) VALUE ZERO.
+000940 77  XREFB01-ACCT-IX           PIC 9(04) COMP VALUE ZERO.
+000950 77  XREFB01-POL-IX            PIC 9(04) COMP VALUE ZERO.
+000960 77  XREFB01-ACCT-GROUP-MAX    PIC 9(04) COMP VALUE 25.
+000970 77  XREFB01-POL-GROUP-MAX     PIC 9(04) COMP VALUE 25.
+
+000980 01  XREFB01-SWITCHES.
+000990     02  XREFB01-ACCTSRT-EOF-SW    PIC X(01) VALUE 'N'.
+001000         88  XREFB01-ACCTSRT-EOF       VALUE 'Y'.
+001010         88  XREFB01-ACCTSRT-NOT-EOF   VALUE 'N'.
+001020     02  XREFB01-POLSRT-EOF-SW     PIC X(01) VALUE 'N'.
+001030         88  XREFB01-POLSRT-EOF        VALUE 'Y'.
+001040         88  XREFB01-POLSRT-NOT-EOF    VALUE 'N'.
+001050     02  XREFB01-INIT-SW           PIC X(01) VALUE 'Y'.
+001060         88  XREFB01-INIT-OK           VALUE 'Y'.
+001070         88  XREFB01-INIT-FAILED       VALUE 'N'.
+
+001080 01  XREFB01-RUN-DATE-WS.
+001090     02  XREFB01-RUN-DATE          PIC 9(08) VALUE ZERO.
+
+001100 01  XREFB01-ACCT-GROUP.
+001110     02  XREFB01-ACCT-GROUP-COUNT  PIC 9(04) COMP VALUE ZERO.
+001120     02  XREFB01-ACCT-GROUP-ENTRY  OCCURS 25 TIMES.
+001130         05  XREFB01-ACCT-GRP-ACCT          PIC X(14).
+001140         05  XREFB01-ACCT-GRP-SURNAME       PIC X(40).
+001150         05  XREFB01-ACCT-GRP-FIRST-NAME    PIC X(40).
+001160         05  XREFB01-ACCT-GRP-DOB           PIC X(08).
+
+001170 01  XREFB01-POL-GROUP.
+001180     02  XREFB01-POL-GROUP-COUNT   PIC 9(04) COMP VALUE ZERO.
+001190     02  XREFB01-POL-GROUP-ENTRY   OCCURS 25 TIMES.
+001200         05  XREFB01-POL-GRP-POL-NO         PIC X(10).
+001210         05  XREFB01-POL-GRP-SURNAME        PIC X(40).
+001220         05  XREFB01-POL-GRP-FIRST-NAME     PIC X(40).
+001230         05  XREFB01-POL-GRP-DOB            PIC X(08).
+
+001240 PROCEDURE DIVISION.
+001250 0000-MAINLINE.
+001260     PERFORM 1000-INITIALIZE
+001270         THRU 1000-INITIALIZE-EXIT.
+001280     IF XREFB01-INIT-OK
+001290         PERFORM 2000-MATCH-MERGE
+001300             THRU 2000-MATCH-MERGE-EXIT
+001310             UNTIL XREFB01-ACCTSRT-EOF
+001320                OR XREFB01-POLSRT-EOF
+001330     END-IF.
+001340     PERFORM 8000-TERMINATE
+001350         THRU 8000-TERMINATE-EXIT.
+001360     IF XREFB01-INIT-FAILED
+001370         MOVE 16 TO RETURN-CODE
+001380     END-IF.
+001390     GOBACK.
+
+001400 1000-INITIALIZE.
+001410     SORT SORTACCT
+001420         ON ASCENDING KEY SORT-ACCT-CLIENT-ID
+001430         USING ACCTXREF
+001440         GIVING ACCTSRT.
+001450     IF SORT-RETURN NOT = ZERO
+001460         DISPLAY 'XREFB01 - SORT OF ACCTXREF FAILED, RC='
+001470                 SORT-RETURN
+001480         SET XREFB01-INIT-FAILED TO TRUE
+001490         GO TO 1000-INITIALIZE-EXIT
+001500     END-IF.
+001510     SORT SORTPOL
+001520         ON ASCENDING KEY SORT-POL-CLIENT-ID
+001530         USING POLXREF
+001540         GIVING POLSRT.
+001550     IF SORT-RETURN NOT = ZERO
+001560         DISPLAY 'XREFB01 - SORT OF POLXREF FAILED, RC='
+001570                 SORT-RETURN
+001580         SET XREFB01-INIT-FAILED TO TRUE
+001590         GO TO 1000-INITIALIZE-EXIT
+001600     END-IF.
+001610     OPEN INPUT  ACCTSRT.
+001620     IF WS-ACCTSRT-STATUS NOT = '00'
+001630         DISPLAY 'XREFB01 - UNABLE TO OPEN ACCTSRT, STATUS='
+001640                 WS-ACCTSRT-STATUS
+001650         SET XREFB01-INIT-FAILED TO TRUE
+001660         GO TO 1000-INITIALIZE-EXIT
+001670     END-IF.
+001680     OPEN INPUT  POLSRT.
+001690     IF WS-POLSRT-STATUS NOT = '00'
+001700         DISPLAY 'XREFB01 - UNABLE TO OPEN POLSRT, STATUS='
+001710                 WS-POLSRT-STATUS
+001720         SET XREFB01-INIT-FAILED TO TRUE
+001730         GO TO 1000-INITIALIZE-EXIT
+001740     END-IF.
+001750     OPEN OUTPUT XREFRPT.
+001760     IF WS-XREFRPT-STATUS NOT = '00'
+001770         DISPLAY 'XREFB01 - UNABLE TO OPEN XREFRPT, STATUS='
+001780                 WS-XREFRPT-STATUS
+001790         SET XREFB01-INIT-FAILED TO TRUE
+001800         GO TO 1000-INITIALIZE-EXIT
+001810     END-IF.
+001820     ACCEPT XREFB01-RUN-DATE FROM DATE YYYYMMDD.
+001830     PERFORM 2100-READ-ACCTSRT
+001840         THRU 2100-READ-ACCTSRT-EXIT.
+001850     PERFORM 2200-READ-POLSRT
+001860         THRU 2200-READ-POLSRT-EXIT.
+001870 1000-INITIALIZE-EXIT.
+001880     EXIT.
+001890*
+001900* SEQUENTIAL MATCH-MERGE ON THE SHARED CLIENT-ID KEY. THE SIDE
+001910* WITH THE LOWER KEY IS READ AHEAD UNTIL THE KEYS MEET; ON A
+001920* MATCH, EVERY RECORD SHARING THE KEY ON EITHER SIDE IS BUFFERED
+001930* AND CROSS COMPARED BEFORE EITHER SIDE IS ADVANCED PAST IT.
+001940*
+001950 2000-MATCH-MERGE.
+001960     EVALUATE TRUE
+001970         WHEN ACCTSRT-CLIENT-ID < POLSRT-CLIENT-ID
+001980             PERFORM 2100-READ-ACCTSRT
+001990                 THRU 2100-READ-ACCTSRT-EXIT
+002000         WHEN ACCTSRT-CLIENT-ID > POLSRT-CLIENT-ID
+002010             PERFORM 2200-READ-POLSRT
+002020                 THRU 2200-READ-POLSRT-EXIT
+002030         WHEN OTHER
+002040             ADD 1 TO XREFB01-MATCHED-CNT
+002050             PERFORM 2500-LOAD-ACCT-GROUP
+002060                 THRU 2500-LOAD-ACCT-GROUP-EXIT
+002070             PERFORM 2600-LOAD-POL-GROUP
+002080                 THRU 2600-LOAD-POL-GROUP-EXIT
+002090             PERFORM 2700-COMPARE-GROUP
+002100                 THRU 2700-COMPARE-GROUP-EXIT
+002110     END-EVALUATE.
+002120 2000-MATCH-MERGE-EXIT.
+002130     EXIT.
+
+002140 2100-READ-ACCTSRT.
+002150     READ ACCTSRT
+002160         AT END
+002170             SET XREFB01-ACCTSRT-EOF TO TRUE
+002180             GO TO 2100-READ-ACCTSRT-EXIT
+002190     END-READ.
+002200 2100-READ-ACCTSRT-EXIT.
+002210     EXIT.
+
+002220 2200-READ-POLSRT.
+002230     READ POLSRT
+002240         AT END
+002250             SET XREFB01-POLSRT-EOF TO TRUE
+002260             GO TO 2200-READ-POLSRT-EXIT
+002270     END-READ.
+002280 2200-READ-POLSRT-EXIT.
+002290     EXIT.
+002300*
+002310* BUFFERS EVERY ACCTSRT RECORD SHARING THE CURRENT MATCH KEY.
+002320*
+002330 2500-LOAD-ACCT-GROUP.
+002340     MOVE ACCTSRT-CLIENT-ID TO XREFB01-GROUP-KEY.
+002350     MOVE ZERO TO XREFB01-ACCT-GROUP-COUNT.
+002360     PERFORM 2510-APPEND-ACCT-ENTRY
+002370         THRU 2510-APPEND-ACCT-ENTRY-EXIT
+002380         UNTIL XREFB01-ACCTSRT-EOF
+002390            OR ACCTSRT-CLIENT-ID NOT = XREFB01-GROUP-KEY.
+002400 2500-LOAD-ACCT-GROUP-EXIT.
+002410     EXIT.
+
+002420 2510-APPEND-ACCT-ENTRY.
+002430     IF XREFB01-ACCT-GROUP-COUNT < XREFB01-ACCT-GROUP-MAX
+002440         ADD 1 TO XREFB01-ACCT-GROUP-COUNT
+002450         MOVE ACCTSRT-ACCT
+002460             TO XREFB01-ACCT-GRP-ACCT (XREFB01-ACCT-GROUP-COUNT)
+002470         MOVE ACCTSRT-SURNAME
+002480             TO XREFB01-ACCT-GRP-SURNAME
+002490                 (XREFB01-ACCT-GROUP-COUNT)
+002500         MOVE ACCTSRT-FIRST-NAME
+002510             TO XREFB01-ACCT-GRP-FIRST-NAME
+002520                 (XREFB01-ACCT-GROUP-COUNT)
+002530         MOVE ACCTSRT-DOB
+002540             TO XREFB01-ACCT-GRP-DOB (XREFB01-ACCT-GROUP-COUNT)
+002550     ELSE
+002560         DISPLAY 'XREFB01 - ACCOUNT GROUP OVERFLOW, CLIENT-ID='
+002570                 XREFB01-GROUP-KEY
+002580     END-IF.
+002590     PERFORM 2100-READ-ACCTSRT
+002600         THRU 2100-READ-ACCTSRT-EXIT.
+002610 2510-APPEND-ACCT-ENTRY-EXIT.
+002620     EXIT.
+002630*
+002640* BUFFERS EVERY POLSRT RECORD SHARING THE CURRENT MATCH KEY.
+002650*
+002660 2600-LOAD-POL-GROUP.
+002670     MOVE ZERO TO XREFB01-POL-GROUP-COUNT.
+002680     PERFORM 2610-APPEND-POL-ENTRY
+002690         THRU 2610-APPEND-POL-ENTRY-EXIT
+002700         UNTIL XREFB01-POLSRT-EOF
+002710            OR POLSRT-CLIENT-ID NOT = XREFB01-GROUP-KEY.
+002720 2600-LOAD-POL-GROUP-EXIT.
+002730     EXIT.
+
+002740 2610-APPEND-POL-ENTRY.
+002750     IF XREFB01-POL-GROUP-COUNT < XREFB01-POL-GROUP-MAX
+002760         ADD 1 TO XREFB01-POL-GROUP-COUNT
+002770         MOVE POLSRT-POL-NO
+002780             TO XREFB01-POL-GRP-POL-NO (XREFB01-POL-GROUP-COUNT)
+002790         MOVE POLSRT-SURNAME
+002800             TO XREFB01-POL-GRP-SURNAME
+002810                 (XREFB01-POL-GROUP-COUNT)
+002820         MOVE POLSRT-FIRST-NAME
+002830             TO XREFB01-POL-GRP-FIRST-NAME
+002840                 (XREFB01-POL-GROUP-COUNT)
+002850         MOVE POLSRT-DOB
+002860             TO XREFB01-POL-GRP-DOB (XREFB01-POL-GROUP-COUNT)
+002870     ELSE
+002880         DISPLAY 'XREFB01 - POLICY GROUP OVERFLOW, CLIENT-ID='
+002890                 XREFB01-GROUP-KEY
+002900     END-IF.
+002910     PERFORM 2200-READ-POLSRT
+002920         THRU 2200-READ-POLSRT-EXIT.
+002930 2610-APPEND-POL-ENTRY-EXIT.
+002940     EXIT.
+002950*
+002960* CROSS COMPARES EVERY BUFFERED ACCOUNT-SIDE ENTRY AGAINST EVERY
+002970* BUFFERED POLICY-SIDE ENTRY AT THE CURRENT MATCH KEY.
+002980*
+002990 2700-COMPARE-GROUP.
+003000     MOVE 1 TO XREFB01-ACCT-IX.
+003010     PERFORM 2710-COMPARE-ACCT-ROW
+003020         THRU 2710-COMPARE-ACCT-ROW-EXIT
+003030         UNTIL XREFB01-ACCT-IX > XREFB01-ACCT-GROUP-COUNT.
+003040 2700-COMPARE-GROUP-EXIT.
+003050     EXIT.
+
+003060 2710-COMPARE-ACCT-ROW.
+003070     MOVE 1 TO XREFB01-POL-IX.
+003080     PERFORM 2720-COMPARE-ONE-PAIR
+003090         THRU 2720-COMPARE-ONE-PAIR-EXIT
+003100         UNTIL XREFB01-POL-IX > XREFB01-POL-GROUP-COUNT.
+003110     ADD 1 TO XREFB01-ACCT-IX.
+003120 2710-COMPARE-ACCT-ROW-EXIT.
+003130     EXIT.
+
+003140 2720-COMPARE-ONE-PAIR.
+003150     MOVE SPACES TO XREF-DISC-REASON-IND.
+003160     IF XREFB01-ACCT-GRP-SURNAME (XREFB01-ACCT-IX) NOT =
+003170             XREFB01-POL-GRP-SURNAME (XREFB01-POL-IX)
+003180         OR XREFB01-ACCT-GRP-FIRST-NAME (XREFB01-ACCT-IX) NOT =
+003190             XREFB01-POL-GRP-FIRST-NAME (XREFB01-POL-IX)
+003200         SET XREF-DISC-NAME-MISMATCH TO TRUE
+003210     END-IF.
+003220     IF XREFB01-ACCT-GRP-DOB (XREFB01-ACCT-IX) NOT =
+003230             XREFB01-POL-GRP-DOB (XREFB01-POL-IX)
+003240         IF XREF-DISC-NAME-MISMATCH
+003250             SET XREF-DISC-BOTH-MISMATCH TO TRUE
+003260         ELSE
+003270             SET XREF-DISC-DOB-MISMATCH TO TRUE
+003280         END-IF
+003290     END-IF.
+003300     IF XREF-DISC-REASON-IND NOT = SPACES
+003310         PERFORM 2730-WRITE-DISCREPANCY
+003320             THRU 2730-WRITE-DISCREPANCY-EXIT
+003330     END-IF.
+003340     ADD 1 TO XREFB01-POL-IX.
+003350 2720-COMPARE-ONE-PAIR-EXIT.
+003360     EXIT.
+
+003370 2730-WRITE-DISCREPANCY.
+003380     MOVE XREFB01-RUN-DATE       TO XREF-DISC-RUN-DATE.
+003390     MOVE XREFB01-GROUP-KEY      TO XREF-DISC-CLIENT-ID.
+003400     MOVE XREFB01-ACCT-GRP-ACCT (XREFB01-ACCT-IX)
+003410                        TO XREF-DISC-ACCT.
+003420     MOVE XREFB01-POL-GRP-POL-NO (XREFB01-POL-IX)
+003430                        TO XREF-DISC-POL-NO.
+003440     MOVE XREFB01-ACCT-GRP-SURNAME (XREFB01-ACCT-IX)
+003450                        TO XREF-DISC-STJ002-SURNAME.
+003460     MOVE XREFB01-POL-GRP-SURNAME (XREFB01-POL-IX)
+003470                        TO XREF-DISC-MYDXP01C-SURNAME.
+003480     MOVE XREFB01-ACCT-GRP-FIRST-NAME (XREFB01-ACCT-IX)
+003490                        TO XREF-DISC-STJ002-FIRST-NAME.
+003500     MOVE XREFB01-POL-GRP-FIRST-NAME (XREFB01-POL-IX)
+003510                        TO XREF-DISC-MYDXP01C-FIRST-NAME.
+003520     MOVE XREFB01-ACCT-GRP-DOB (XREFB01-ACCT-IX)
+003530                        TO XREF-DISC-STJ002-DOB.
+003540     MOVE XREFB01-POL-GRP-DOB (XREFB01-POL-IX)
+003550                        TO XREF-DISC-MYDXP01C-DOB.
+003560     WRITE XREF-DISCREPANCY-RECORD.
+003570     ADD 1 TO XREFB01-DISCREP-CNT.
+003580 2730-WRITE-DISCREPANCY-EXIT.
+003590     EXIT.
+
+003600 8000-TERMINATE.
+003610     CLOSE ACCTSRT.
+003620     CLOSE POLSRT.
+003630     CLOSE XREFRPT.
+003640     DISPLAY 'XREFB01 - CLIENT-IDS MATCHED  : '
+003650             XREFB01-MATCHED-CNT.
+003660     DISPLAY 'XREFB01 - DISCREPANCIES FOUND : '
+003670             XREFB01-DISCREP-CNT.
+003680 8000-TERMINATE-EXIT.
+003690     EXIT.
