@@ -0,0 +1,281 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MYDXB01C.
+000120 AUTHOR. POLICY-SYSTEMS-BATCH-TEAM.
+000130 INSTALLATION. LIFE-ADMINISTRATION-DATA-CENTRE.
+000140 DATE-WRITTEN. 09-AUG-2026.
+000150 DATE-COMPILED. 09-AUG-2026.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*  DATE         BY       DESCRIPTION
+000190*  09AUG2026    RCN      CREATE - DAILY CLAIMS-ASSESSMENT
+000200*                        REFER WORKLIST EXTRACT FOR MYDXP01C
+000210******************************************************************
+000220******************************************************************
+000230* MYDXB01C SCANS YESTERDAY'S MYDXP01C ENQUIRY LOG AND EXTRACTS
+000240* ONE WORKLIST ENTRY FOR EVERY PLAN WHERE A *-CALC-CD FIELD
+000250* RESOLVED TO 88 REFER, SO THE CLAIMS-ASSESSMENT TEAM GETS A
+000260* READY-MADE WORKLIST INSTEAD OF RE-RUNNING ENQUIRIES BY HAND.
+000270* THE COMMON CLAIMS-DATA CALC-CD FIELDS ARE CHECKED FOR EVERY
+000280* PLAN; THE PLAN-TYPE-SPECIFIC BENEFIT CALC-CD FIELDS ARE
+000290* CHECKED UNDER THE VIEW SELECTED BY SYS-CD (CV/IL/UL/SA).
+000300******************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT ENQLOGIN  ASSIGN TO ENQLOGIN
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-ENQLOGIN-STATUS.
+000380     SELECT REFWLOUT  ASSIGN TO REFWLOUT
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-REFWLOUT-STATUS.
+
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  ENQLOGIN
+000440     RECORDING MODE IS F.
+000450 COPY "retrieveContract_v5.cpy".
+
+000460 FD  REFWLOUT
+000470     RECORDING MODE IS F.
+000480 COPY "mydxp01c-refer-worklist.cpy".
+
+000490 WORKING-STORAGE SECTION.
+000500 77  WS-ENQLOGIN-STATUS            PIC X(02) VALUE SPACES.
+000510 77  WS-REFWLOUT-STATUS            PIC X(02) VALUE SPACES.
+000520 77  MYDXB01C-PLANS-READ-CNT       PIC 9(09) COMP VALUE ZERO.
+000530 77  MYDXB01C-REFER-WRITTEN-CNT    PIC 9(09) COMP VALUE ZERO.
+000540 77  MYDXB01C-IX                   PIC 9(02) COMP VALUE ZERO.
+000550 77  MYDXB01C-FIELD-NAME-WS        PIC X(30) VALUE SPACES.
+
+000560 01  MYDXB01C-SWITCHES.
+000570     02  MYDXB01C-EOF-SW           PIC X(01) VALUE 'N'.
+000580         88  MYDXB01C-EOF          VALUE 'Y'.
+000590         88  MYDXB01C-NOT-EOF      VALUE 'N'.
+000591     02  MYDXB01C-INIT-SW          PIC X(01) VALUE 'Y'.
+000592         88  MYDXB01C-INIT-OK          VALUE 'Y'.
+000593         88  MYDXB01C-INIT-FAILED      VALUE 'N'.
+
+000600 01  MYDXB01C-RUN-DATE-WS.
+000610     02  MYDXB01C-RUN-DATE         PIC 9(08) VALUE ZERO.
+
+000620 PROCEDURE DIVISION.
+000630 0000-MAINLINE.
+000640     PERFORM 1000-INITIALIZE
+000650         THRU 1000-INITIALIZE-EXIT.
+000651     IF MYDXB01C-INIT-OK
+000660         PERFORM 2000-PROCESS-ENQUIRY
+000670             THRU 2000-PROCESS-ENQUIRY-EXIT
+000680             UNTIL MYDXB01C-EOF
+000681     END-IF.
+000690     PERFORM 8000-TERMINATE
+000700         THRU 8000-TERMINATE-EXIT.
+000701     IF MYDXB01C-INIT-FAILED
+000702         MOVE 16 TO RETURN-CODE
+000703     END-IF.
+000710     GOBACK.
+
+000720 1000-INITIALIZE.
+000730     OPEN INPUT  ENQLOGIN.
+000740     IF WS-ENQLOGIN-STATUS NOT = '00'
+000750         DISPLAY 'MYDXB01C - UNABLE TO OPEN ENQLOGIN, STATUS='
+000760                 WS-ENQLOGIN-STATUS
+000765         SET MYDXB01C-INIT-FAILED TO TRUE
+000770         GO TO 1000-INITIALIZE-EXIT
+000780     END-IF.
+000790     OPEN OUTPUT REFWLOUT.
+000800     IF WS-REFWLOUT-STATUS NOT = '00'
+000810         DISPLAY 'MYDXB01C - UNABLE TO OPEN REFWLOUT, STATUS='
+000820                 WS-REFWLOUT-STATUS
+000825         SET MYDXB01C-INIT-FAILED TO TRUE
+000830         GO TO 1000-INITIALIZE-EXIT
+000840     END-IF.
+000850     ACCEPT MYDXB01C-RUN-DATE FROM DATE YYYYMMDD.
+000860     PERFORM 2100-READ-ENQLOGIN
+000870         THRU 2100-READ-ENQLOGIN-EXIT.
+000880 1000-INITIALIZE-EXIT.
+000890     EXIT.
+
+000900 2000-PROCESS-ENQUIRY.
+000910     ADD 1 TO MYDXB01C-PLANS-READ-CNT.
+000920     PERFORM 2300-CHECK-PLAN-TYPE-REFER
+000930         THRU 2300-CHECK-PLAN-TYPE-REFER-EXIT.
+000940     PERFORM 2200-CHECK-COMMON-REFER
+000950         THRU 2200-CHECK-COMMON-REFER-EXIT.
+000960     PERFORM 2100-READ-ENQLOGIN
+000970         THRU 2100-READ-ENQLOGIN-EXIT.
+000980 2000-PROCESS-ENQUIRY-EXIT.
+000990     EXIT.
+
+001000 2100-READ-ENQLOGIN.
+001010     READ ENQLOGIN
+001020         AT END
+001030             SET MYDXB01C-EOF TO TRUE
+001040             GO TO 2100-READ-ENQLOGIN-EXIT
+001050     END-READ.
+001060 2100-READ-ENQLOGIN-EXIT.
+001070     EXIT.
+
+001080 2200-CHECK-COMMON-REFER.
+001090     IF REFER OF TOT-DTH-PAYABLE-CALC-CD
+001100         MOVE 'TOT-DTH-PAYABLE-CALC-CD'
+001110             TO MYDXB01C-FIELD-NAME-WS
+001120         PERFORM 2900-WRITE-WORKLIST-ENTRY
+001130             THRU 2900-WRITE-WORKLIST-ENTRY-EXIT
+001140     END-IF.
+001150     IF REFER OF TOT-DTH-BENEFITS-SUM-CALC-CD
+001160         MOVE 'TOT-DTH-BENEFITS-SUM-CALC-CD'
+001170             TO MYDXB01C-FIELD-NAME-WS
+001180         PERFORM 2900-WRITE-WORKLIST-ENTRY
+001190             THRU 2900-WRITE-WORKLIST-ENTRY-EXIT
+001200     END-IF.
+001210     IF REFER OF PRT-ADD-BENEFITS-SUM-CALC-CD
+001220         MOVE 'PRT-ADD-BENEFITS-SUM-CALC-CD'
+001230             TO MYDXB01C-FIELD-NAME-WS
+001240         PERFORM 2900-WRITE-WORKLIST-ENTRY
+001250             THRU 2900-WRITE-WORKLIST-ENTRY-EXIT
+001260     END-IF.
+001270     IF REFER OF TOT-TIB-BENEFITS-CALC-CD
+001280         MOVE 'TOT-TIB-BENEFITS-CALC-CD'
+001290             TO MYDXB01C-FIELD-NAME-WS
+001300         PERFORM 2900-WRITE-WORKLIST-ENTRY
+001310             THRU 2900-WRITE-WORKLIST-ENTRY-EXIT
+001320     END-IF.
+001330 2200-CHECK-COMMON-REFER-EXIT.
+001340     EXIT.
+
+001350 2300-CHECK-PLAN-TYPE-REFER.
+001360     EVALUATE SYS-CD
+001370         WHEN 'CV '
+001380             MOVE 'CV' TO MYDX-REFWL-PLAN-CLASS-CD
+001390             PERFORM 2400-CHECK-CONVENTIONAL-REFER
+001400                 THRU 2400-CHECK-CONVENTIONAL-REFER-EXIT
+001410         WHEN 'IL '
+001420             MOVE 'IL' TO MYDX-REFWL-PLAN-CLASS-CD
+001430             PERFORM 2500-CHECK-IL-REFER
+001440                 THRU 2500-CHECK-IL-REFER-EXIT
+001450         WHEN 'UL '
+001460             MOVE 'UL' TO MYDX-REFWL-PLAN-CLASS-CD
+001470             PERFORM 2600-CHECK-UL-REFER
+001480                 THRU 2600-CHECK-UL-REFER-EXIT
+001490         WHEN 'SA '
+001500             MOVE 'SA' TO MYDX-REFWL-PLAN-CLASS-CD
+001510             PERFORM 2700-CHECK-SUPER-REFER
+001520                 THRU 2700-CHECK-SUPER-REFER-EXIT
+001530         WHEN OTHER
+001540             MOVE SPACES TO MYDX-REFWL-PLAN-CLASS-CD
+001550     END-EVALUATE.
+001560 2300-CHECK-PLAN-TYPE-REFER-EXIT.
+001570     EXIT.
+
+001580 2400-CHECK-CONVENTIONAL-REFER.
+001590     IF REFER OF DEATH-MI-BEN-LUMP-SUM-CALC-CD
+001600         MOVE 'DEATH-MI-BEN-LUMP-SUM-CALC-CD'
+001610             TO MYDXB01C-FIELD-NAME-WS
+001620         PERFORM 2900-WRITE-WORKLIST-ENTRY
+001630             THRU 2900-WRITE-WORKLIST-ENTRY-EXIT
+001640     END-IF.
+001650     PERFORM 2410-CHECK-CONVENTIONAL-BENEFIT
+001652         THRU 2410-CHECK-CONVENTIONAL-BENEFIT-EXIT
+001654         VARYING MYDXB01C-IX FROM 1 BY 1
+001660         UNTIL MYDXB01C-IX >
+001670             BENEFIT-BASIC-DETAILS-COUNTER
+001680                 IN BENEFIT-DATA-CONVENTIONAL.
+001780 2400-CHECK-CONVENTIONAL-REFER-EXIT.
+001790     EXIT.
+
+001800 2410-CHECK-CONVENTIONAL-BENEFIT.
+001810     IF REFER OF BENEFIT-SUM-INS-AT-EF-CALC-CD
+001820         OF BENEFIT-DATA-CONVENTIONAL (MYDXB01C-IX)
+001830         MOVE 'BENEFIT-SUM-INS-AT-EF-CALC-CD'
+001840             TO MYDXB01C-FIELD-NAME-WS
+001850         PERFORM 2900-WRITE-WORKLIST-ENTRY
+001860             THRU 2900-WRITE-WORKLIST-ENTRY-EXIT
+001870     END-IF.
+001880 2410-CHECK-CONVENTIONAL-BENEFIT-EXIT.
+001890     EXIT.
+
+001900 2500-CHECK-IL-REFER.
+001910     PERFORM 2510-CHECK-IL-BENEFIT
+001920         THRU 2510-CHECK-IL-BENEFIT-EXIT
+001930         VARYING MYDXB01C-IX FROM 1 BY 1
+001940         UNTIL MYDXB01C-IX >
+001950             BENEFIT-BASIC-DETAILS-COUNTER
+001960                 IN BENEFIT-DATA-IL.
+001970 2500-CHECK-IL-REFER-EXIT.
+001980     EXIT.
+
+001990 2510-CHECK-IL-BENEFIT.
+002000     IF REFER OF BENEFIT-SUM-INS-AT-EF-CALC-CD
+002010         OF BENEFIT-DATA-IL (MYDXB01C-IX)
+002020         MOVE 'BENEFIT-SUM-INS-AT-EF-CALC-CD'
+002030             TO MYDXB01C-FIELD-NAME-WS
+002040         PERFORM 2900-WRITE-WORKLIST-ENTRY
+002050             THRU 2900-WRITE-WORKLIST-ENTRY-EXIT
+002060     END-IF.
+002070 2510-CHECK-IL-BENEFIT-EXIT.
+002080     EXIT.
+
+002090 2600-CHECK-UL-REFER.
+002100     PERFORM 2610-CHECK-UL-BENEFIT
+002110         THRU 2610-CHECK-UL-BENEFIT-EXIT
+002120         VARYING MYDXB01C-IX FROM 1 BY 1
+002130         UNTIL MYDXB01C-IX >
+002140             BENEFIT-BASIC-DETAILS-COUNTER
+002150                 IN BENEFIT-DATA-UL.
+002160 2600-CHECK-UL-REFER-EXIT.
+002170     EXIT.
+
+002180 2610-CHECK-UL-BENEFIT.
+002190     IF REFER OF BENEFIT-SUM-INS-AT-EF-CALC-CD
+002200         OF BENEFIT-DATA-UL (MYDXB01C-IX)
+002210         MOVE 'BENEFIT-SUM-INS-AT-EF-CALC-CD'
+002220             TO MYDXB01C-FIELD-NAME-WS
+002230         PERFORM 2900-WRITE-WORKLIST-ENTRY
+002240             THRU 2900-WRITE-WORKLIST-ENTRY-EXIT
+002250     END-IF.
+002260 2610-CHECK-UL-BENEFIT-EXIT.
+002270     EXIT.
+
+002280 2700-CHECK-SUPER-REFER.
+002290     PERFORM 2710-CHECK-SUPER-BENEFIT
+002300         THRU 2710-CHECK-SUPER-BENEFIT-EXIT
+002310         VARYING MYDXB01C-IX FROM 1 BY 1
+002320         UNTIL MYDXB01C-IX >
+002330             BENEFIT-BASIC-DETAILS-COUNTER
+002340                 IN BENEFIT-DATA-SUPER.
+002350 2700-CHECK-SUPER-REFER-EXIT.
+002360     EXIT.
+
+002370 2710-CHECK-SUPER-BENEFIT.
+002380     IF REFER OF BENEFIT-SUM-INS-AT-EF-CALC-CD
+002390         OF BENEFIT-DATA-SUPER (MYDXB01C-IX)
+002400         MOVE 'BENEFIT-SUM-INS-AT-EF-CALC-CD'
+002410             TO MYDXB01C-FIELD-NAME-WS
+002420         PERFORM 2900-WRITE-WORKLIST-ENTRY
+002430             THRU 2900-WRITE-WORKLIST-ENTRY-EXIT
+002440     END-IF.
+002450 2710-CHECK-SUPER-BENEFIT-EXIT.
+002460     EXIT.
+
+002470 2900-WRITE-WORKLIST-ENTRY.
+002480     MOVE MYDXB01C-RUN-DATE    TO MYDX-REFWL-EXTRACT-DATE.
+002490     MOVE POL-NO               TO MYDX-REFWL-POL-NO.
+002500     MOVE SYS-CD               TO MYDX-REFWL-SYS-CD.
+002510     MOVE MYDXB01C-FIELD-NAME-WS
+002520                               TO MYDX-REFWL-REFER-FIELD-NAME.
+002530     MOVE 'R'                  TO MYDX-REFWL-REFER-CD-VALUE.
+002540     WRITE MYDX-REFER-WORKLIST-RECORD.
+002550     ADD 1 TO MYDXB01C-REFER-WRITTEN-CNT.
+002560 2900-WRITE-WORKLIST-ENTRY-EXIT.
+002570     EXIT.
+
+002580 8000-TERMINATE.
+002590     CLOSE ENQLOGIN.
+002600     CLOSE REFWLOUT.
+002610     DISPLAY 'MYDXB01C - PLANS READ       : '
+002620             MYDXB01C-PLANS-READ-CNT.
+002630     DISPLAY 'MYDXB01C - REFER ENTRIES    : '
+002640             MYDXB01C-REFER-WRITTEN-CNT.
+002650 8000-TERMINATE-EXIT.
+002660     EXIT.
