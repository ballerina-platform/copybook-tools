@@ -0,0 +1,139 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MYDXB03C.
+000120 AUTHOR. POLICY-SYSTEMS-BATCH-TEAM.
+000130 INSTALLATION. LIFE-ADMINISTRATION-DATA-CENTRE.
+000140 DATE-WRITTEN. 09-AUG-2026.
+000150 DATE-COMPILED. 09-AUG-2026.
+000160*
+000170* MODIFICATION HISTORY
+000180*  DATE         BY       DESCRIPTION
+000190*  09AUG2026    RCN      CREATE - NIGHTLY POLICY-SIDE CLIENT
+000200*                        IDENTITY EXTRACT FOR THE STJ002/MYDXP01C
+000210*                        CROSS-REFERENCE JOB (XREFB01)
+000220*
+000230*
+000240* MYDXB03C SCANS YESTERDAY'S MYDXP01C ENQUIRY LOG AND WRITES ONE
+000250* MYDX-CLIENT-XREF-RECORD PER PLAN, CARRYING THE POLICY OWNER'S
+000260* IDENTITY DETAILS (SURNAME, FIRST NAME, DATE OF BIRTH) KEYED BY
+000270* BUSINESS-IDENTITY-IDENTIFY - THE SAME CLIENT-IDENTIFY NUMBER
+000280* THE DEPOSIT SYSTEM CARRIES ON ITS OWN CLIENT RECORDS. ENTRIES
+000290* ARE WRITTEN IN ENQUIRY-LOG ORDER, NOT CLIENT-ID ORDER; A
+000295* CLIENT WITH SEVERAL PLANS PRODUCES SEVERAL ENTRIES SHARING ITS
+000297* CLIENT-ID. XREFB01 SORTS THIS EXTRACT ITSELF BEFORE THE
+000299* MATCH-MERGE, SO ORDERING HERE IS NOT A CONTRACT MYDXB03C HAS
+000300* TO HONOUR.
+000320*
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT ENQLOGIN  ASSIGN TO ENQLOGIN
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-ENQLOGIN-STATUS.
+000400     SELECT XREFOUT   ASSIGN TO XREFOUT
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-XREFOUT-STATUS.
+
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  ENQLOGIN
+000460     RECORDING MODE IS F.
+000470 COPY "retrieveContract_v5.cpy".
+
+000480 FD  XREFOUT
+000490     RECORDING MODE IS F.
+000500 COPY "mydxp01c-client-xref.cpy".
+
+000510 WORKING-STORAGE SECTION.
+000520 77  WS-ENQLOGIN-STATUS            PIC X(02) VALUE SPACES.
+000530 77  WS-XREFOUT-STATUS             PIC X(02) VALUE SPACES.
+000540 77  MYDXB03C-PLANS-READ-CNT       PIC 9(09) COMP VALUE ZERO.
+000550 77  MYDXB03C-XREF-WRITTEN-CNT     PIC 9(09) COMP VALUE ZERO.
+
+000560 01  MYDXB03C-SWITCHES.
+000570     02  MYDXB03C-EOF-SW           PIC X(01) VALUE 'N'.
+000580         88  MYDXB03C-EOF          VALUE 'Y'.
+000590         88  MYDXB03C-NOT-EOF      VALUE 'N'.
+000591     02  MYDXB03C-INIT-SW          PIC X(01) VALUE 'Y'.
+000592         88  MYDXB03C-INIT-OK          VALUE 'Y'.
+000593         88  MYDXB03C-INIT-FAILED      VALUE 'N'.
+
+000600 PROCEDURE DIVISION.
+000610 0000-MAINLINE.
+000620     PERFORM 1000-INITIALIZE
+000630         THRU 1000-INITIALIZE-EXIT.
+000631     IF MYDXB03C-INIT-OK
+000640         PERFORM 2000-PROCESS-ENQUIRY
+000650             THRU 2000-PROCESS-ENQUIRY-EXIT
+000660             UNTIL MYDXB03C-EOF
+000661     END-IF.
+000670     PERFORM 8000-TERMINATE
+000680         THRU 8000-TERMINATE-EXIT.
+000681     IF MYDXB03C-INIT-FAILED
+000682         MOVE 16 TO RETURN-CODE
+000683     END-IF.
+000690     GOBACK.
+
+000700 1000-INITIALIZE.
+000710     OPEN INPUT  ENQLOGIN.
+000720     IF WS-ENQLOGIN-STATUS NOT = '00'
+000730         DISPLAY 'MYDXB03C - UNABLE TO OPEN ENQLOGIN, STATUS='
+000740                 WS-ENQLOGIN-STATUS
+000745         SET MYDXB03C-INIT-FAILED TO TRUE
+000750         GO TO 1000-INITIALIZE-EXIT
+000760     END-IF.
+000770     OPEN OUTPUT XREFOUT.
+000780     IF WS-XREFOUT-STATUS NOT = '00'
+000790         DISPLAY 'MYDXB03C - UNABLE TO OPEN XREFOUT, STATUS='
+000800                 WS-XREFOUT-STATUS
+000805         SET MYDXB03C-INIT-FAILED TO TRUE
+000810         GO TO 1000-INITIALIZE-EXIT
+000820     END-IF.
+000830     PERFORM 2100-READ-ENQLOGIN
+000840         THRU 2100-READ-ENQLOGIN-EXIT.
+000850 1000-INITIALIZE-EXIT.
+000860     EXIT.
+
+000870 2000-PROCESS-ENQUIRY.
+000880     ADD 1 TO MYDXB03C-PLANS-READ-CNT.
+000890     IF CLIENT-DETAIL-COUNTER > ZERO
+000900         PERFORM 2200-WRITE-XREF-ENTRY
+000910             THRU 2200-WRITE-XREF-ENTRY-EXIT
+000920     END-IF.
+000930     PERFORM 2100-READ-ENQLOGIN
+000940         THRU 2100-READ-ENQLOGIN-EXIT.
+000950 2000-PROCESS-ENQUIRY-EXIT.
+000960     EXIT.
+
+000970 2100-READ-ENQLOGIN.
+000980     READ ENQLOGIN
+000990         AT END
+001000             SET MYDXB03C-EOF TO TRUE
+001010             GO TO 2100-READ-ENQLOGIN-EXIT
+001020     END-READ.
+001030 2100-READ-ENQLOGIN-EXIT.
+001040     EXIT.
+
+001050 2200-WRITE-XREF-ENTRY.
+001060     MOVE BUSINESS-IDENTITY-IDENTIFY (1)
+001070                               TO MYDX-XREF-CLIENT-ID.
+001080     MOVE POL-NO               TO MYDX-XREF-POL-NO.
+001090     MOVE POLICY-OWNER-SURNAME (1)
+001100                               TO MYDX-XREF-SURNAME.
+001110     MOVE POLICY-OWNER-FIRST-NAME (1)
+001120                               TO MYDX-XREF-FIRST-NAME.
+001130     MOVE POLICY-OWNER-DOB (1) TO MYDX-XREF-DOB.
+001140     WRITE MYDX-CLIENT-XREF-RECORD.
+001150     ADD 1 TO MYDXB03C-XREF-WRITTEN-CNT.
+001160 2200-WRITE-XREF-ENTRY-EXIT.
+001170     EXIT.
+
+001180 8000-TERMINATE.
+001190     CLOSE ENQLOGIN.
+001200     CLOSE XREFOUT.
+001210     DISPLAY 'MYDXB03C - PLANS READ       : '
+001220             MYDXB03C-PLANS-READ-CNT.
+001230     DISPLAY 'MYDXB03C - XREF ENTRIES     : '
+001240             MYDXB03C-XREF-WRITTEN-CNT.
+001250 8000-TERMINATE-EXIT.
+001260     EXIT.
