@@ -0,0 +1,181 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STJ003.
+AUTHOR. DEPOSIT-SYSTEMS-BATCH-TEAM.
+INSTALLATION. RETAIL-BANKING-DATA-CENTRE.
+DATE-WRITTEN. 09-AUG-2026.
+DATE-COMPILED. 09-AUG-2026.
+*>***************************************************************
+*> MODIFICATION HISTORY
+*>  DATE         BY       DESCRIPTION
+*>  09AUG2026    RCN      CREATE - NIGHTLY SALDIS/SALCON
+*>                        RECONCILIATION EXTRACT FOR STJ002
+*>***************************************************************
+*>***************************************************************
+*> STJ003 DRIVES THE STJ002 ACCOUNT-INQUIRY TRANSACTION FOR EVERY
+*> ACTIVE ACCOUNT ON THE DEPOSIT ACCOUNT MASTER AND COMPARES THE
+*> AVAILABLE BALANCE (STJ002-SALDIS) AGAINST THE LEDGER BALANCE
+*> (STJ002-SALCON). ACCOUNTS WHERE THE TWO BALANCES DIVERGE BY
+*> MORE THAN STJ003-THRESHOLD ARE WRITTEN TO THE RECONCILIATION
+*> EXTRACT SO HELD/UNCLEARED-ITEM DISCREPANCIES ARE CAUGHT BEFORE
+*> THEY REACH THE TELLER LINE.
+*>***************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCTMST  ASSIGN TO ACCTMST
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ACCTMST-STATUS.
+    SELECT RECONOUT ASSIGN TO RECONOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RECONOUT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ACCTMST
+    RECORDING MODE IS F.
+COPY "stj002-acct-master.cpy".
+
+FD  RECONOUT
+    RECORDING MODE IS F.
+COPY "stj002-recon-record.cpy".
+
+WORKING-STORAGE SECTION.
+*>***************************************************************
+*> STJ002 COMMAREA - PASSED TO THE ONLINE TRANSACTION ON EACH
+*> EXEC CICS LINK AND READ BACK FOR THE RETURNED BALANCES.
+*>***************************************************************
+COPY "copybook-1.cpy".
+
+77  WS-ACCTMST-STATUS         PIC X(02)     VALUE SPACES.
+77  WS-RECONOUT-STATUS        PIC X(02)     VALUE SPACES.
+77  STJ003-THRESHOLD          PIC S9(13)V99 VALUE 10.00.
+77  STJ003-DIFERENCIA         PIC S9(13)V99 VALUE ZERO.
+77  STJ003-SALDIS-SIGNED      PIC S9(13)V99 VALUE ZERO.
+77  STJ003-COMMAREA-LENGTH    PIC S9(09) COMP VALUE ZERO.
+77  STJ003-ACCTS-READ-CNT     PIC 9(09) COMP VALUE ZERO.
+77  STJ003-ACCTS-DIVERGE-CNT  PIC 9(09) COMP VALUE ZERO.
+
+01  STJ003-SWITCHES.
+    02  STJ003-EOF-SW         PIC X(01) VALUE 'N'.
+        88  STJ003-EOF        VALUE 'Y'.
+        88  STJ003-NOT-EOF    VALUE 'N'.
+    02  STJ003-INIT-SW        PIC X(01) VALUE 'Y'.
+        88  STJ003-INIT-OK        VALUE 'Y'.
+        88  STJ003-INIT-FAILED    VALUE 'N'.
+
+01  STJ003-RUN-DATE-WS.
+    02  STJ003-RUN-DATE       PIC 9(08) VALUE ZERO.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE
+        THRU 1000-INITIALIZE-EXIT.
+    IF STJ003-INIT-OK
+        PERFORM 2000-PROCESS-ACCOUNT
+            THRU 2000-PROCESS-ACCOUNT-EXIT
+            UNTIL STJ003-EOF
+    END-IF.
+    PERFORM 8000-TERMINATE
+        THRU 8000-TERMINATE-EXIT.
+    IF STJ003-INIT-FAILED
+        MOVE 16 TO RETURN-CODE
+    END-IF.
+    GOBACK.
+
+1000-INITIALIZE.
+    OPEN INPUT  ACCTMST.
+    IF WS-ACCTMST-STATUS NOT = '00'
+        DISPLAY 'STJ003 - UNABLE TO OPEN ACCTMST, STATUS='
+                WS-ACCTMST-STATUS
+        SET STJ003-INIT-FAILED TO TRUE
+        GO TO 1000-INITIALIZE-EXIT
+    END-IF.
+    OPEN OUTPUT RECONOUT.
+    IF WS-RECONOUT-STATUS NOT = '00'
+        DISPLAY 'STJ003 - UNABLE TO OPEN RECONOUT, STATUS='
+                WS-RECONOUT-STATUS
+        SET STJ003-INIT-FAILED TO TRUE
+        GO TO 1000-INITIALIZE-EXIT
+    END-IF.
+    ACCEPT STJ003-RUN-DATE FROM DATE YYYYMMDD.
+    PERFORM 2100-READ-ACCTMST
+        THRU 2100-READ-ACCTMST-EXIT.
+1000-INITIALIZE-EXIT.
+    EXIT.
+
+2000-PROCESS-ACCOUNT.
+    ADD 1 TO STJ003-ACCTS-READ-CNT.
+    IF NOT STJ002-ACCTM-ACTIVE
+        PERFORM 2100-READ-ACCTMST
+            THRU 2100-READ-ACCTMST-EXIT
+        GO TO 2000-PROCESS-ACCOUNT-EXIT
+    END-IF.
+    PERFORM 2200-CALL-STJ002
+        THRU 2200-CALL-STJ002-EXIT.
+    PERFORM 2300-EVALUATE-BALANCES
+        THRU 2300-EVALUATE-BALANCES-EXIT.
+    PERFORM 2100-READ-ACCTMST
+        THRU 2100-READ-ACCTMST-EXIT.
+2000-PROCESS-ACCOUNT-EXIT.
+    EXIT.
+
+2100-READ-ACCTMST.
+    READ ACCTMST
+        AT END
+            SET STJ003-EOF TO TRUE
+            GO TO 2100-READ-ACCTMST-EXIT
+    END-READ.
+2100-READ-ACCTMST-EXIT.
+    EXIT.
+
+2200-CALL-STJ002.
+    MOVE SPACES            TO STJ002-INPUT.
+    MOVE STJ002-ACCTM-ACCT  TO STJ002-ST-ACCT.
+    MOVE LENGTH OF STJ002-COMMAREA TO STJ003-COMMAREA-LENGTH.
+    EXEC CICS LINK
+        PROGRAM('STJ002')
+        COMMAREA(STJ002-COMMAREA)
+        LENGTH(STJ003-COMMAREA-LENGTH)
+    END-EXEC.
+2200-CALL-STJ002-EXIT.
+    EXIT.
+
+2300-EVALUATE-BALANCES.
+    IF STJ002-CODRET NOT = ZERO
+        GO TO 2300-EVALUATE-BALANCES-EXIT
+    END-IF.
+    MOVE STJ002-SALDIS TO STJ003-SALDIS-SIGNED.
+    COMPUTE STJ003-DIFERENCIA =
+        STJ003-SALDIS-SIGNED - STJ002-SALCON.
+    IF STJ003-DIFERENCIA < ZERO
+        COMPUTE STJ003-DIFERENCIA = STJ003-DIFERENCIA * -1
+    END-IF.
+    IF STJ003-DIFERENCIA > STJ003-THRESHOLD
+        ADD 1 TO STJ003-ACCTS-DIVERGE-CNT
+        PERFORM 2400-WRITE-RECON-RECORD
+            THRU 2400-WRITE-RECON-RECORD-EXIT
+    END-IF.
+2300-EVALUATE-BALANCES-EXIT.
+    EXIT.
+
+2400-WRITE-RECON-RECORD.
+    MOVE STJ003-RUN-DATE       TO STJ002-RECON-RUN-DATE.
+    MOVE STJ002-ACCTM-ACCT     TO STJ002-RECON-ACCT.
+    MOVE STJ002-CODPRD         TO STJ002-RECON-CODPRD.
+    MOVE STJ002-SALDIS         TO STJ002-RECON-SALDIS.
+    MOVE STJ002-SALCON         TO STJ002-RECON-SALCON.
+    MOVE STJ003-DIFERENCIA     TO STJ002-RECON-DIFERENCIA.
+    MOVE STJ002-CODRET         TO STJ002-RECON-CODRET.
+    SET STJ002-RECON-DIVERGENTE TO TRUE.
+    WRITE STJ002-RECON-RECORD.
+2400-WRITE-RECON-RECORD-EXIT.
+    EXIT.
+
+8000-TERMINATE.
+    CLOSE ACCTMST.
+    CLOSE RECONOUT.
+    DISPLAY 'STJ003 - ACCOUNTS READ      : ' STJ003-ACCTS-READ-CNT.
+    DISPLAY 'STJ003 - ACCOUNTS DIVERGENT : ' STJ003-ACCTS-DIVERGE-CNT.
+8000-TERMINATE-EXIT.
+    EXIT.
