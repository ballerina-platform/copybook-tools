@@ -0,0 +1,143 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MYDXB04C.
+000120 AUTHOR. POLICY-SYSTEMS-BATCH-TEAM.
+000130 INSTALLATION. LIFE-ADMINISTRATION-DATA-CENTRE.
+000140 DATE-WRITTEN. 09-AUG-2026.
+000150 DATE-COMPILED. 09-AUG-2026.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*  DATE         BY       DESCRIPTION
+000190*  09AUG2026    RCN      CREATE - DAILY MQ HOP-TRACE REPORT
+000200*                        FOR MYDXP01C MULTI-HOP ROUTING
+000210******************************************************************
+000220******************************************************************
+000230* MYDXB04C READS THE MYDX-HOP-LOG-RECORD AUDIT LOG WRITTEN BY
+000240* MYDXP01C FOR EVERY ENTRY IN MI-HDR-REPLYSTACK ON A REQUEST, AND
+000250* PRINTS ONE LINE PER HOP KEYED BY MI-HDR-CORRELID AND HOP
+000260* SEQUENCE NUMBER, SO MQ TRACING CAN FOLLOW A MESSAGE ACROSS
+000270* EVERY QUEUE MANAGER/QUEUE IT PASSED THROUGH FROM THE LOG ALONE,
+000280* WITHOUT HAVING TO CATCH THE REQUEST WHILE ITS REPLYSTACK IS
+000290* STILL LIVE ON DFHCOMMAREA.
+000300******************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT HOPLOGIN  ASSIGN TO HOPLOGIN
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-HOPLOGIN-STATUS.
+000380     SELECT HOPRPTOUT ASSIGN TO HOPRPTOUT
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-HOPRPTOUT-STATUS.
+
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  HOPLOGIN
+000440     RECORDING MODE IS F.
+000450 COPY "mydxp01c-hop-log.cpy".
+
+000460 FD  HOPRPTOUT
+000470     RECORDING MODE IS F.
+000480 01  HOPRPTOUT-RECORD                  PIC X(180).
+
+000490 WORKING-STORAGE SECTION.
+000500 77  WS-HOPLOGIN-STATUS                PIC X(02) VALUE SPACES.
+000510 77  WS-HOPRPTOUT-STATUS               PIC X(02) VALUE SPACES.
+000520 77  MYDXB04C-ENTRIES-READ-CNT         PIC 9(09) COMP VALUE ZERO.
+
+000530 01  MYDXB04C-SWITCHES.
+000540     02  MYDXB04C-EOF-SW               PIC X(01) VALUE 'N'.
+000550         88  MYDXB04C-EOF              VALUE 'Y'.
+000560         88  MYDXB04C-NOT-EOF          VALUE 'N'.
+000561     02  MYDXB04C-INIT-SW              PIC X(01) VALUE 'Y'.
+000562         88  MYDXB04C-INIT-OK              VALUE 'Y'.
+000563         88  MYDXB04C-INIT-FAILED          VALUE 'N'.
+
+000570 01  MYDXB04C-REPORT-LINE.
+000580     02  FILLER                        PIC X(01) VALUE SPACES.
+000590     02  RPT-LOG-DATE                  PIC X(08).
+000600     02  FILLER                        PIC X(01) VALUE SPACES.
+000610     02  RPT-LOG-TIME                  PIC X(06).
+000620     02  FILLER                        PIC X(01) VALUE SPACES.
+000630     02  RPT-CORRELID                  PIC X(48).
+000640     02  FILLER                        PIC X(01) VALUE SPACES.
+000650     02  RPT-HOP-SEQ-NUM               PIC 9(02).
+000660     02  FILLER                        PIC X(01) VALUE SPACES.
+000670     02  RPT-REPLYQMGR                 PIC X(48).
+000680     02  FILLER                        PIC X(01) VALUE SPACES.
+000690     02  RPT-REPLYQUEUE                PIC X(48).
+000700     02  FILLER                        PIC X(14) VALUE SPACES.
+
+000710 PROCEDURE DIVISION.
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE
+000740         THRU 1000-INITIALIZE-EXIT.
+000741     IF MYDXB04C-INIT-OK
+000750         PERFORM 2000-PROCESS-ENTRY
+000760             THRU 2000-PROCESS-ENTRY-EXIT
+000770             UNTIL MYDXB04C-EOF
+000771     END-IF.
+000780     PERFORM 8000-TERMINATE
+000790         THRU 8000-TERMINATE-EXIT.
+000791     IF MYDXB04C-INIT-FAILED
+000792         MOVE 16 TO RETURN-CODE
+000793     END-IF.
+000800     GOBACK.
+
+000810 1000-INITIALIZE.
+000820     OPEN INPUT  HOPLOGIN.
+000830     IF WS-HOPLOGIN-STATUS NOT = '00'
+000840         DISPLAY 'MYDXB04C - UNABLE TO OPEN HOPLOGIN, STATUS='
+000850                 WS-HOPLOGIN-STATUS
+000855         SET MYDXB04C-INIT-FAILED TO TRUE
+000860         GO TO 1000-INITIALIZE-EXIT
+000870     END-IF.
+000880     OPEN OUTPUT HOPRPTOUT.
+000890     IF WS-HOPRPTOUT-STATUS NOT = '00'
+000900         DISPLAY 'MYDXB04C - UNABLE TO OPEN HOPRPTOUT, STATUS='
+000910                 WS-HOPRPTOUT-STATUS
+000915         SET MYDXB04C-INIT-FAILED TO TRUE
+000920         GO TO 1000-INITIALIZE-EXIT
+000930     END-IF.
+000940     PERFORM 2100-READ-HOPLOGIN
+000950         THRU 2100-READ-HOPLOGIN-EXIT.
+000960 1000-INITIALIZE-EXIT.
+000970     EXIT.
+
+000980 2000-PROCESS-ENTRY.
+000990     ADD 1 TO MYDXB04C-ENTRIES-READ-CNT.
+001000     PERFORM 2200-BUILD-REPORT-LINE
+001010         THRU 2200-BUILD-REPORT-LINE-EXIT.
+001020     PERFORM 2100-READ-HOPLOGIN
+001030         THRU 2100-READ-HOPLOGIN-EXIT.
+001040 2000-PROCESS-ENTRY-EXIT.
+001050     EXIT.
+
+001060 2100-READ-HOPLOGIN.
+001070     READ HOPLOGIN
+001080         AT END
+001090             SET MYDXB04C-EOF TO TRUE
+001100             GO TO 2100-READ-HOPLOGIN-EXIT
+001110     END-READ.
+001120 2100-READ-HOPLOGIN-EXIT.
+001130     EXIT.
+
+001140 2200-BUILD-REPORT-LINE.
+001150     MOVE SPACES                    TO MYDXB04C-REPORT-LINE.
+001160     MOVE MYDX-HOPLOG-LOG-DATE      TO RPT-LOG-DATE.
+001170     MOVE MYDX-HOPLOG-LOG-TIME      TO RPT-LOG-TIME.
+001180     MOVE MYDX-HOPLOG-CORRELID      TO RPT-CORRELID.
+001190     MOVE MYDX-HOPLOG-HOP-SEQ-NUM   TO RPT-HOP-SEQ-NUM.
+001200     MOVE MYDX-HOPLOG-REPLYQMGR     TO RPT-REPLYQMGR.
+001210     MOVE MYDX-HOPLOG-REPLYQUEUE    TO RPT-REPLYQUEUE.
+001220     WRITE HOPRPTOUT-RECORD FROM MYDXB04C-REPORT-LINE.
+001230 2200-BUILD-REPORT-LINE-EXIT.
+001240     EXIT.
+
+001250 8000-TERMINATE.
+001260     CLOSE HOPLOGIN.
+001270     CLOSE HOPRPTOUT.
+001280     DISPLAY 'MYDXB04C - HOP LOG ENTRIES REPORTED: '
+001290             MYDXB04C-ENTRIES-READ-CNT.
+001300 8000-TERMINATE-EXIT.
+001310     EXIT.
