@@ -0,0 +1,147 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MYDXB02C.
+000120 AUTHOR. POLICY-SYSTEMS-BATCH-TEAM.
+000130 INSTALLATION. LIFE-ADMINISTRATION-DATA-CENTRE.
+000140 DATE-WRITTEN. 09-AUG-2026.
+000150 DATE-COMPILED. 09-AUG-2026.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*  DATE         BY       DESCRIPTION
+000190*  09AUG2026    RCN      CREATE - DAILY REPORT OF MYDXP01C
+000200*                        SUPPRESSED-ERROR LOG ENTRIES
+000210******************************************************************
+000220******************************************************************
+000230* MYDXB02C READS THE MYDX-ERROR-LOG-RECORD AUDIT LOG WRITTEN BY
+000240* MYDXP01C WHENEVER A PLAN ENQUIRY RAISES MORE VALIDATION ERRORS
+000250* THAN THE EIGHT-ENTRY ERROR-DETAILS TABLE ON DFHCOMMAREA CAN
+000260* HOLD, AND PRODUCES A PRINTED EXCEPTION REPORT SO THE SUPPRESSED
+000270* ERRORS REMAIN VISIBLE TO OPERATIONS EVEN THOUGH THEY NEVER
+000280* REACHED THE ORIGINAL CALLER.
+000290******************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT ERRLOGIN  ASSIGN TO ERRLOGIN
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-ERRLOGIN-STATUS.
+000370     SELECT ERRRPTOUT ASSIGN TO ERRRPTOUT
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-ERRRPTOUT-STATUS.
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  ERRLOGIN
+000430     RECORDING MODE IS F.
+000440 COPY "mydxp01c-error-log.cpy".
+
+000450 FD  ERRRPTOUT
+000460     RECORDING MODE IS F.
+000470 01  ERRRPTOUT-RECORD                  PIC X(180).
+
+000480 WORKING-STORAGE SECTION.
+000490 77  WS-ERRLOGIN-STATUS                PIC X(02) VALUE SPACES.
+000500 77  WS-ERRRPTOUT-STATUS               PIC X(02) VALUE SPACES.
+000510 77  MYDXB02C-ENTRIES-READ-CNT         PIC 9(09) COMP VALUE ZERO.
+
+000520 01  MYDXB02C-SWITCHES.
+000530     02  MYDXB02C-EOF-SW               PIC X(01) VALUE 'N'.
+000540         88  MYDXB02C-EOF              VALUE 'Y'.
+000550         88  MYDXB02C-NOT-EOF          VALUE 'N'.
+000551     02  MYDXB02C-INIT-SW              PIC X(01) VALUE 'Y'.
+000552         88  MYDXB02C-INIT-OK              VALUE 'Y'.
+000553         88  MYDXB02C-INIT-FAILED          VALUE 'N'.
+
+000560 01  MYDXB02C-REPORT-LINE.
+000570     02  FILLER                        PIC X(01) VALUE SPACES.
+000580     02  RPT-LOG-DATE                  PIC X(08).
+000590     02  FILLER                        PIC X(01) VALUE SPACES.
+000600     02  RPT-LOG-TIME                  PIC X(06).
+000610     02  FILLER                        PIC X(01) VALUE SPACES.
+000615     02  RPT-CORRELID                  PIC X(48).
+000617     02  FILLER                        PIC X(01) VALUE SPACES.
+000620     02  RPT-POL-NO                    PIC X(10).
+000630     02  FILLER                        PIC X(01) VALUE SPACES.
+000640     02  RPT-ERROR-CODE                PIC 9(04).
+000650     02  FILLER                        PIC X(01) VALUE SPACES.
+000660     02  RPT-ERROR-SEQUENCE            PIC 9(02).
+000670     02  FILLER                        PIC X(01) VALUE SPACES.
+000680     02  RPT-ERROR-CONTEXT-TEXT        PIC X(20).
+000690     02  FILLER                        PIC X(75) VALUE SPACES.
+
+000700 PROCEDURE DIVISION.
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE
+000730         THRU 1000-INITIALIZE-EXIT.
+000731     IF MYDXB02C-INIT-OK
+000740         PERFORM 2000-PROCESS-ENTRY
+000750             THRU 2000-PROCESS-ENTRY-EXIT
+000760             UNTIL MYDXB02C-EOF
+000761     END-IF.
+000770     PERFORM 8000-TERMINATE
+000780         THRU 8000-TERMINATE-EXIT.
+000781     IF MYDXB02C-INIT-FAILED
+000782         MOVE 16 TO RETURN-CODE
+000783     END-IF.
+000790     GOBACK.
+
+000800 1000-INITIALIZE.
+000810     OPEN INPUT  ERRLOGIN.
+000820     IF WS-ERRLOGIN-STATUS NOT = '00'
+000830         DISPLAY 'MYDXB02C - UNABLE TO OPEN ERRLOGIN, STATUS='
+000840                 WS-ERRLOGIN-STATUS
+000845         SET MYDXB02C-INIT-FAILED TO TRUE
+000850         GO TO 1000-INITIALIZE-EXIT
+000860     END-IF.
+000870     OPEN OUTPUT ERRRPTOUT.
+000880     IF WS-ERRRPTOUT-STATUS NOT = '00'
+000890         DISPLAY 'MYDXB02C - UNABLE TO OPEN ERRRPTOUT, STATUS='
+000900                 WS-ERRRPTOUT-STATUS
+000905         SET MYDXB02C-INIT-FAILED TO TRUE
+000910         GO TO 1000-INITIALIZE-EXIT
+000920     END-IF.
+000930     PERFORM 2100-READ-ERRLOGIN
+000940         THRU 2100-READ-ERRLOGIN-EXIT.
+000950 1000-INITIALIZE-EXIT.
+000960     EXIT.
+
+000970 2000-PROCESS-ENTRY.
+000980     ADD 1 TO MYDXB02C-ENTRIES-READ-CNT.
+000990     PERFORM 2200-BUILD-REPORT-LINE
+001000         THRU 2200-BUILD-REPORT-LINE-EXIT.
+001010     PERFORM 2100-READ-ERRLOGIN
+001020         THRU 2100-READ-ERRLOGIN-EXIT.
+001030 2000-PROCESS-ENTRY-EXIT.
+001040     EXIT.
+
+001050 2100-READ-ERRLOGIN.
+001060     READ ERRLOGIN
+001070         AT END
+001080             SET MYDXB02C-EOF TO TRUE
+001090             GO TO 2100-READ-ERRLOGIN-EXIT
+001100     END-READ.
+001110 2100-READ-ERRLOGIN-EXIT.
+001120     EXIT.
+
+001130 2200-BUILD-REPORT-LINE.
+001140     MOVE SPACES                    TO MYDXB02C-REPORT-LINE.
+001150     MOVE MYDX-ERRLOG-LOG-DATE      TO RPT-LOG-DATE.
+001160     MOVE MYDX-ERRLOG-LOG-TIME      TO RPT-LOG-TIME.
+001165     MOVE MYDX-ERRLOG-CORRELID      TO RPT-CORRELID.
+001170     MOVE MYDX-ERRLOG-POL-NO        TO RPT-POL-NO.
+001180     MOVE MYDX-ERRLOG-ERROR-CODE    TO RPT-ERROR-CODE.
+001190     MOVE MYDX-ERRLOG-ERROR-SEQUENCE
+001200                                     TO RPT-ERROR-SEQUENCE.
+001210     MOVE MYDX-ERRLOG-ERROR-CONTEXT-TEXT
+001220                                     TO RPT-ERROR-CONTEXT-TEXT.
+001230     WRITE ERRRPTOUT-RECORD FROM MYDXB02C-REPORT-LINE.
+001240 2200-BUILD-REPORT-LINE-EXIT.
+001250     EXIT.
+
+001260 8000-TERMINATE.
+001270     CLOSE ERRLOGIN.
+001280     CLOSE ERRRPTOUT.
+001290     DISPLAY 'MYDXB02C - SUPPRESSED ERROR ENTRIES REPORTED: '
+001300             MYDXB02C-ENTRIES-READ-CNT.
+001310 8000-TERMINATE-EXIT.
+001320     EXIT.
