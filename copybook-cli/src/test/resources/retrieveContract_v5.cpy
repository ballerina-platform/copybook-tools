@@ -11,6 +11,11 @@ WFEDPW**  WFEDPW  28AUG2012  GMDAAS  ADD NEW UNIT VALUES             **
 FOFA13**  FOFA    09MAY2013  GMDAAS  NEW MATURITY RELATED FIELDS     **
 FOFAN **  FOFANOV 19AUG2013  PWLRHQ  NEW FIELD MATURITY-CALCULATED-AGE*
 CLMN15**  CLMN15  20JUN2015  GMDAAS  NEW FIELD FOR CLAIMS             *
+RCNA26**  RCNA26  09AUG2026  RCNOPS  ERROR LIST OVERFLOW IND/COUNT   **
+RCNB26**  RCNB26  09AUG2026  RCNOPS  GRANULAR RETURN CODE VALUES     **
+RCNC26**  RCNC26  09AUG2026  RCNOPS  EXTEND REPLYSTACK FOR MQ TRACE  **
+RCND26**  RCND26  09AUG2026  RCNOPS  NEW PLAN TYPE - SUPERANNUATION  **
+RCNE26**  RCNE26  09AUG2026  RCNOPS  BENEFICIARY CONTINUATION FIELDS **
       *****************************************************************
        01 DFHCOMMAREA.
           05 BROKER-MESSAGE-AREA.
@@ -27,7 +32,8 @@ CLMN15**  CLMN15  20JUN2015  GMDAAS  NEW FIELD FOR CLAIMS             *
              15 MI-HDR-CORRELID                         PIC X(48).
              15 MI-HDR-OPERATION                        PIC X(14).
              15 MI-HDR-REPLY                            PIC X(01).
-             15 MI-HDR-REPLYSTACK                       OCCURS 02 TIMES.
+RCNC26       15 MI-HDR-REPLYSTACK-DEPTH                 PIC 9(02).
+RCNC26       15 MI-HDR-REPLYSTACK                       OCCURS 05 TIMES.
                 25 MI-HDR-REPLYQMGR                     PIC X(48).
                 25 MI-HDR-REPLYQUEUE                    PIC X(48).
              15 FILLER                                  PIC X(92).
@@ -40,11 +46,21 @@ CLMN15**  CLMN15  20JUN2015  GMDAAS  NEW FIELD FOR CLAIMS             *
              10 PROCESS-REQUEST-MSG-SQNC-NUMB           PIC S9(04).
              10 PROCESS-REQUEST-RETURN-CODE             PIC  9(04).
                 88 SUCCESSFUL                           VALUE 0.
-                88 UNSUCCESSFUL                         VALUE 1.
+                88 UNSUCCESSFUL                         VALUE 1 THRU 99.
+RCNB26          88 INVALID-POLICY-NUMBER                VALUE 10.
+RCNB26          88 POLICY-NOT-ON-FILE                   VALUE 20.
+RCNB26          88 PLAN-NOT-FOUND                       VALUE 30.
+RCNB26          88 DOWNSTREAM-SYSTEM-TIMEOUT            VALUE 40.
+RCNB26          88 DATA-INTEGRITY-ERROR                 VALUE 50.
+RCNB26          88 SYSTEM-UNAVAILABLE-RETRY             VALUE 90.
              10 ERROR-DETAILS                           OCCURS 08 TIMES.
                 15 ERROR-CODE                           PIC  9(04).
                 15 ERROR-CONTEXT-TEXT                   OCCURS 04 TIMES
                                                         PIC  X(20).
+RCNA26       10 ERROR-LIST-OVERFLOW-IND                 PIC  X(01).
+RCNA26          88 ERROR-LIST-OVERFLOW                  VALUE 'Y'.
+RCNA26          88 ERROR-LIST-NOT-OVERFLOW              VALUE 'N'.
+RCNA26       10 ERROR-LIST-SUPPRESSED-COUNT             PIC  9(04).
 
       ****************************************************************
       *                        PLAN DETAILS                          *
@@ -200,7 +216,7 @@ CLMN15                   88 REFER                       VALUE 'R'.
 CLMN15                   88 NOT-APPLICABLE              VALUE ' '.
       ****************************************************************
       *          POLICY OWNER & LIFE INSURED DATA                    *
-      *             LENGTH - 6814 BYTES                              *
+      *             LENGTH - 9192 BYTES                              *
       ****************************************************************
                 07 COMMON-DATA-CLIENT.
                    10 CLIENT-DETAIL-COUNTER             PIC 9(02).
@@ -253,6 +269,13 @@ CLMN15                15 BNCY-RELATIONSHIP              PIC X(25).
 CLMN15                15 BNCY-PERCENT-ALLOCATION        PIC -9(3).99.
 CLMN15                15 BNCY-DOB                       PIC X(08).
 CLMN15                15 BNCY-GENDER                    PIC X(01).
+RCNE26             10 BNCY-CONT-REQUEST-IND              PIC X(01).
+RCNE26                88 BNCY-CONT-REQUESTED             VALUE 'Y'.
+RCNE26                88 BNCY-CONT-NOT-REQUESTED         VALUE 'N'.
+RCNE26             10 BNCY-CONT-START-SEQ-NUM            PIC 9(03).
+RCNE26             10 BNCY-CONT-MORE-IND                 PIC X(01).
+RCNE26                88 BNCY-CONT-MORE                  VALUE 'Y'.
+RCNE26                88 BNCY-CONT-NO-MORE               VALUE 'N'.
       ****************************************************************
       *          SUPERANNUATION BENEFIT DATA - COMMON                *
       *                   LENGTH - 0158 BYTES                        *
@@ -931,3 +954,56 @@ PEPE15                   30 UL-EXCL-ANNUAL-PREM-AMT     PIC -9(9).99.
 CLMN15                   30 UL-EXCL-EXPIRY-DT           PIC X(008).
 CLMN15                   30 UL-EXCL-ACTIVE-STATUS-IND   PIC X(001).
 CLMN15          10 FILLER                               PIC X(7722).
+      ****************************************************************
+      *               PLAN DETAILS - SUPERANNUATION/ANNUITY          *
+      *                  LENGTH - 8000 BYTES                         *
+      ****************************************************************
+RCND26       05 OUTPUT-DATA-SUPER REDEFINES PLAN-OUTPUT-DATA.
+RCND26          10 PLAN-DETAILS-SUPER.
+RCND26             15 SUPER-PRODUCT-TYPE-CD             PIC X(02).
+RCND26                88 SUPER-ACCUM-ACCOUNT            VALUE 'AC'.
+RCND26                88 SUPER-ALLOC-PENSION            VALUE 'AP'.
+RCND26                88 SUPER-ANNUITY-FIXED            VALUE 'AF'.
+RCND26                88 SUPER-ANNUITY-LIFETIME         VALUE 'AL'.
+RCND26             15 SUPER-ACCOUNT-BALANCE-AMT         PIC -9(9).99.
+RCND26             15 SUPER-PRESERVED-AMT               PIC -9(9).99.
+RCND26             15 SUPER-RESTRICT-NON-PRSRV-AMT      PIC -9(9).99.
+RCND26             15 SUPER-UNRESTRT-NON-PRSRV-AMT      PIC -9(9).99.
+RCND26             15 SUPER-TAX-FREE-COMPONT-AMT        PIC -9(9).99.
+RCND26             15 SUPER-TAXABLE-COMPONENT-AMT       PIC -9(9).99.
+RCND26             15 SUPER-ANNUITY-COMMENCE-DT         PIC X(08).
+RCND26             15 SUPER-ANNUITY-PURCHASE-PRICE-AMT  PIC -9(9).99.
+RCND26             15 SUPER-ANNUITY-PAYMENT-FREQ-CD     PIC X(02).
+RCND26             15 SUPER-ANNUITY-PAYMENT-AMT         PIC -9(9).99.
+RCND26             15 SUPER-ANNTY-RESID-CAPITAL-PCT     PIC 9(3)V99.
+RCND26             15 SUPER-ANNTY-GUARANTEE-PRD-YRS     PIC 9(02).
+RCND26             15 SUPER-ANNUITY-INDEXATION-IND      PIC X(01).
+RCND26                88 YES-IND                        VALUE 'Y'.
+RCND26                88 NO-IND                         VALUE 'N'.
+RCND26             15 SUPER-REVERSION-BENFY-PCT         PIC 9(3)V99.
+RCND26             15 SUPER-DEATH-BNFT-NOMINATE-CD      PIC X(02).
+RCND26             15 SUPER-CONDITION-OF-RELEASE        PIC X(03).
+RCND26             15 SUPER-INSURANCE-PREMIUM-AMT       PIC -9(9).99.
+RCND26             15 SUPER-ACCOUNT-OPEN-DT             PIC X(08).
+RCND26             15 SUPER-PENSION-MIN-DRAWDOWN-AMT    PIC -9(9).99.
+RCND26             15 SUPER-PENSION-MAX-DRAWDOWN-AMT    PIC -9(9).99.
+RCND26             15 SUPER-PENSION-YTD-DRAWDOWN-AMT    PIC -9(9).99.
+      ****************************************************************
+      *            BENEFIT DATA - SUPERANNUATION/ANNUITY             *
+      ****************************************************************
+RCND26          10 BENEFIT-DATA-SUPER.
+RCND26             15 BENEFIT-BASIC-DETAILS-COUNTER     PIC 9(02).
+RCND26             15 BENEFIT-BASIC-DETAILS OCCURS 05 TIMES.
+RCND26                25 ASSESS-CD                      PIC X(02).
+RCND26                25 BENEFIT-COMMENCED-DT           PIC X(08).
+RCND26                25 BENEFIT-EXPIRY-DT              PIC X(08).
+RCND26                25 BENEFIT-NAME                   PIC X(05).
+RCND26                25 BENEFIT-NAME-DESC              PIC X(20).
+RCND26                25 BENEFIT-NUM                    PIC 9(02).
+RCND26                25 BENEFIT-SUM-INSURED-AMT        PIC -9(9).99.
+RCND26                25 BENEFIT-SUM-INS-AT-EFF-DT-AMT  PIC -9(9).99.
+RCND26                25 BENEFIT-SUM-INS-AT-EF-CALC-CD  PIC X.
+RCND26                   88 CALCULATED                  VALUE 'C'.
+RCND26                   88 REFER                       VALUE 'R'.
+RCND26                   88 NOT-APPLICABLE              VALUE ' '.
+RCND26          10 FILLER                               PIC X(10748).
